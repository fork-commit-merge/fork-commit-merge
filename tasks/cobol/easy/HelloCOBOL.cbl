@@ -1,13 +1,800 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HelloCOBOL.
-       AUTHOR. Fork, Commit, Merge.
-
-       * This is a simple program to print "Hello, COBOL!" to the console.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-MESSAGE PIC X(20) VALUE 'Hello, COBOL!'.
-
-       PROCEDURE DIVISION.
-           DISPLAY WS-MESSAGE.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HelloCOBOL.
+000030 AUTHOR. FORK-COMMIT-MERGE BATCH SUPPORT.
+000040 INSTALLATION. FORK-COMMIT-MERGE DAILY BATCH CYCLE.
+000050 DATE-WRITTEN. 03/14/2019.
+000060 DATE-COMPILED.
+000070*
+000080***************************************************************
+000090*  MODIFICATION HISTORY
+000100*  ---------------------------------------------------------
+000110*  DATE       INIT  DESCRIPTION
+000120*  ---------------------------------------------------------
+000130*  03/14/2019 FCM   ORIGINAL VERSION - DISPLAYS GREETING.
+000140*  08/09/2026 FCM   STAMPED BANNER WITH RUN DATE/TIME SO
+000150*                   DAILY CYCLE OUTPUT CAN BE TIED BACK TO
+000160*                   THE RUN THAT PRODUCED IT.
+000170*  08/09/2026 FCM   GREETING TEXT NOW COMES FROM MSGFILE SO
+000180*                   OPERATIONS CAN MAINTAIN THE BANNER WITHOUT
+000190*                   A RECOMPILE.
+000200*  08/09/2026 FCM   ADDED JOBCTL CONTROL RECORD SO LATER STEPS
+000210*                   CAN CONFIRM THIS STEP COMPLETED BEFORE A
+000220*                   RESTART FROM CHECKPOINT.
+000230*  08/09/2026 FCM   APPEND AN AUDIT-TRAIL RECORD EVERY RUN SO
+000240*                   COMPLIANCE HAS A PERMANENT HISTORY OF
+000250*                   BATCH CYCLE STARTS.
+000260*  08/09/2026 FCM   BANNER NOW SHOWS THE RUNNING ENVIRONMENT
+000270*                   (DEV/TEST/PROD), LOOKED UP FROM PARM VIA
+000280*                   ENVTAB SO OPERATORS CANNOT MISTAKE ONE
+000290*                   ENVIRONMENT'S CONSOLE FOR ANOTHER'S.
+000300*  08/09/2026 FCM   ADDED FILE STATUS CHECKING AND RETURN-CODE
+000310*                   SETTING ON ALL FILE I/O SO A BAD OPEN OR
+000320*                   READ/WRITE FLAGS THE STEP FOR JCL COND=.
+000330*  08/09/2026 FCM   ADDED A PRINTED REPORT-FILE WITH PAGE
+000340*                   HEADERS SO THE SHIFT LOG NO LONGER HAS TO
+000350*                   BE HAND-TRANSCRIBED FROM THE JOB LOG.
+000360*  08/09/2026 FCM   DROPS A TRIGGER FILE ON SUCCESSFUL STARTUP
+000370*                   SO THE SCHEDULER CAN FIRE THE NEXT STEP
+000380*                   WITHOUT WAITING ON ITS NEXT POLL.
+000390*  08/09/2026 FCM   ADDED LANGTAB SO THE GREETING CAN COME OUT
+000400*                   IN THE OPERATOR'S CONFIGURED LANGUAGE (VIA
+000410*                   PARM) WHEN MSGFILE IS EMPTY - A MSGFILE
+000420*                   LINE FROM OPERATIONS STILL WINS.
+000430*  08/09/2026 FCM   ADDED A PRE-FLIGHT HEALTH CHECK OF ALL
+000440*                   CYCLE FILES, RESULTS LOGGED TO HEALTHCHECK,
+000450*                   SO A BAD FILE TRANSFER IS CAUGHT AT THE
+000460*                   START OF THE CYCLE INSTEAD OF STEPS LATER.
+000470***************************************************************
+000480*
+000490* THIS PROGRAM RUNS AS THE FIRST STEP OF THE DAILY BATCH
+000500* CYCLE AND DISPLAYS A STARTUP BANNER TO THE JOB LOG.
+000510*
+000520 ENVIRONMENT DIVISION.
+000530 CONFIGURATION SECTION.
+000540 SOURCE-COMPUTER. IBM-370.
+000550 OBJECT-COMPUTER. IBM-370.
+000560*
+000570 INPUT-OUTPUT SECTION.
+000580 FILE-CONTROL.
+000590     SELECT MSGFILE ASSIGN TO "MSGFILE"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-MSGFILE-STATUS.
+000620     SELECT JOBCTL ASSIGN TO "JOBCTL"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-JOBCTL-STATUS.
+000650     SELECT AUDIT-TRAIL ASSIGN TO "AUDITTRL"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-AUDITTRL-STATUS.
+000680     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-RPTFILE-STATUS.
+000710     SELECT TRIGGER-FILE ASSIGN TO "TRIGGER"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS WS-TRIGGER-STATUS.
+000740     SELECT HEALTHCHECK ASSIGN TO "HLTHCHK"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-HLTHCHK-STATUS.
+000770*
+000780 DATA DIVISION.
+000790 FILE SECTION.
+000800*
+000810 FD  MSGFILE
+000820     LABEL RECORDS ARE STANDARD.
+000830 01  MSG-RECORD PIC X(60).
+000840*
+000850 FD  JOBCTL
+000860     LABEL RECORDS ARE STANDARD.
+000870 01  JOBCTL-RECORD.
+000880     05 JC-JOB-NAME        PIC X(08).
+000890     05 FILLER             PIC X(01) VALUE SPACE.
+000900     05 JC-START-TIMESTAMP PIC X(19).
+000910     05 FILLER             PIC X(01) VALUE SPACE.
+000920     05 JC-RETURN-CODE     PIC 9(04).
+000930*
+000940 FD  AUDIT-TRAIL
+000950     LABEL RECORDS ARE STANDARD.
+000960 01  AUDIT-RECORD.
+000970     05 AT-JOB-NAME     PIC X(08).
+000980     05 FILLER          PIC X(01) VALUE SPACE.
+000990     05 AT-USER-ID      PIC X(08).
+001000     05 FILLER          PIC X(01) VALUE SPACE.
+001010     05 AT-TIMESTAMP    PIC X(19).
+001020     05 FILLER          PIC X(01) VALUE SPACE.
+001030     05 AT-ENVIRONMENT  PIC X(04).
+001040*
+001050 FD  REPORT-FILE
+001060     LABEL RECORDS ARE STANDARD.
+001070 01  RPT-RECORD.
+001080     05 RPT-CARRIAGE-CONTROL PIC X(01).
+001090     05 RPT-LINE-TEXT        PIC X(151).
+001100*
+001110 FD  TRIGGER-FILE
+001120     LABEL RECORDS ARE STANDARD.
+001130 01  TRIGGER-RECORD PIC X(40).
+001140*
+001150 FD  HEALTHCHECK
+001160     LABEL RECORDS ARE STANDARD.
+001170 01  HLTH-RECORD.
+001180     05 HLTH-FILE-NAME PIC X(08).
+001190     05 FILLER         PIC X(01) VALUE SPACE.
+001200     05 HLTH-STATUS    PIC X(02).
+001210     05 FILLER         PIC X(01) VALUE SPACE.
+001220     05 HLTH-RESULT    PIC X(04).
+001230*
+001240 WORKING-STORAGE SECTION.
+001250*
+001260***************************************************************
+001270*  BANNER TEXT AND TIMESTAMP FIELDS
+001280***************************************************************
+001290 01 WS-MESSAGE PIC X(60) VALUE 'Hello, COBOL!'.
+001300 01 WS-JOB-NAME PIC X(08) VALUE 'HELLOCBL'.
+001310 01 WS-OPERATOR-ID PIC X(08) VALUE SPACES.
+001320 01 WS-ENVIRONMENT-CODE PIC X(04) VALUE 'UNKN'.
+001330*
+001340 01 WS-RUN-DATE-TIME.
+001350     05 WS-RUN-DATE.
+001360         10 WS-RUN-YYYY PIC 9(04).
+001370         10 WS-RUN-MM   PIC 9(02).
+001380         10 WS-RUN-DD   PIC 9(02).
+001390     05 WS-RUN-TIME.
+001400         10 WS-RUN-HH   PIC 9(02).
+001410         10 WS-RUN-MN   PIC 9(02).
+001420         10 WS-RUN-SS   PIC 9(02).
+001430         10 WS-RUN-HS   PIC 9(02).
+001440*
+001450 01 WS-RUN-STAMP-DISPLAY.
+001460     05 FILLER        PIC X(01) VALUE SPACE.
+001470     05 FILLER        PIC X(01) VALUE '('.
+001480     05 WS-STAMP-YYYY PIC 9(04).
+001490     05 FILLER        PIC X(01) VALUE '-'.
+001500     05 WS-STAMP-MM   PIC 9(02).
+001510     05 FILLER        PIC X(01) VALUE '-'.
+001520     05 WS-STAMP-DD   PIC 9(02).
+001530     05 FILLER        PIC X(01) VALUE SPACE.
+001540     05 WS-STAMP-HH   PIC 9(02).
+001550     05 FILLER        PIC X(01) VALUE ':'.
+001560     05 WS-STAMP-MN   PIC 9(02).
+001570     05 FILLER        PIC X(01) VALUE ':'.
+001580     05 WS-STAMP-SS   PIC 9(02).
+001590     05 FILLER        PIC X(01) VALUE ')'.
+001600*
+001610 01 WS-TIMESTAMP-PLAIN.
+001620     05 WS-TS-YYYY PIC 9(04).
+001630     05 FILLER     PIC X(01) VALUE '-'.
+001640     05 WS-TS-MM   PIC 9(02).
+001650     05 FILLER     PIC X(01) VALUE '-'.
+001660     05 WS-TS-DD   PIC 9(02).
+001670     05 FILLER     PIC X(01) VALUE SPACE.
+001680     05 WS-TS-HH   PIC 9(02).
+001690     05 FILLER     PIC X(01) VALUE ':'.
+001700     05 WS-TS-MN   PIC 9(02).
+001710     05 FILLER     PIC X(01) VALUE ':'.
+001720     05 WS-TS-SS   PIC 9(02).
+001730 01 WS-BATCH-CYCLE-ID PIC X(08).
+001740 01 WS-FULL-BANNER PIC X(140).
+001750*
+001760***************************************************************
+001770*  SWITCHES
+001780***************************************************************
+001790 01 WS-MSGFILE-SW PIC X(01) VALUE 'N'.
+001800     88 WS-MSGFILE-EOF VALUE 'Y'.
+001810*
+001820***************************************************************
+001830*  FILE STATUS FIELDS
+001840***************************************************************
+001850 01 WS-MSGFILE-STATUS  PIC X(02) VALUE '00'.
+001860     88 WS-MSGFILE-STATUS-OK VALUE '00'.
+001870 01 WS-JOBCTL-STATUS   PIC X(02) VALUE '00'.
+001880     88 WS-JOBCTL-STATUS-OK VALUE '00'.
+001890     88 WS-JOBCTL-NOT-FOUND VALUE '35'.
+001900 01 WS-AUDITTRL-STATUS PIC X(02) VALUE '00'.
+001910     88 WS-AUDITTRL-STATUS-OK VALUE '00'.
+001920     88 WS-AUDITTRL-NOT-FOUND VALUE '35'.
+001930 01 WS-RPTFILE-STATUS  PIC X(02) VALUE '00'.
+001940     88 WS-RPTFILE-STATUS-OK VALUE '00'.
+001950     88 WS-RPTFILE-NOT-FOUND VALUE '35'.
+001960 01 WS-TRIGGER-STATUS  PIC X(02) VALUE '00'.
+001970     88 WS-TRIGGER-STATUS-OK VALUE '00'.
+001980*
+001990***************************************************************
+002000*  LANGUAGE LOOKUP WORKING FIELDS
+002010***************************************************************
+002020 01 WS-LANG-CODE PIC X(02) VALUE 'EN'.
+002030 01 WS-LANG-IDX  PIC 9(02) COMP.
+002040 01 WS-LANG-FOUND-SW PIC X(01) VALUE 'N'.
+002050     88 WS-LANG-FOUND VALUE 'Y'.
+002060*
+002070***************************************************************
+002080*  HEALTH CHECK FIELDS
+002090***************************************************************
+002100 01 WS-HLTHCHK-STATUS PIC X(02) VALUE '00'.
+002110     88 WS-HLTHCHK-STATUS-OK VALUE '00'.
+002120 01 WS-HLTH-ALL-PASS-SW PIC X(01) VALUE 'Y'.
+002130     88 WS-HLTH-ALL-PASS VALUE 'Y'.
+002140*
+002150***************************************************************
+002160*  PRINT REPORT LINE
+002170***************************************************************
+002180 01 WS-RPT-LINE PIC X(151) VALUE SPACES.
+002190 01 WS-ENV-FOUND-SW PIC X(01) VALUE 'N'.
+002200     88 WS-ENV-FOUND VALUE 'Y'.
+002210*
+002220***************************************************************
+002230*  ENVIRONMENT LOOKUP WORKING FIELDS
+002240***************************************************************
+002250 01 WS-ENV-IDX PIC 9(02) COMP.
+002260 01 WS-ENV-BANNER-LABEL PIC X(40) VALUE SPACES.
+002270*
+002280***************************************************************
+002290*  BANNER FIELD TRIMMING WORKING FIELDS
+002300*    USED TO DROP TRAILING BLANKS FROM THE ENVIRONMENT LABEL
+002310*    AND GREETING SO THE BANNER DOES NOT SHOW RAGGED GAPS.
+002320***************************************************************
+002330 01 WS-SCAN-IDX      PIC 9(02) COMP.
+002340 01 WS-ENV-LABEL-LEN PIC 9(02) COMP.
+002350 01 WS-MSG-LEN       PIC 9(02) COMP.
+002360*
+002370 COPY ENVTAB.
+002380 COPY LANGTAB.
+002390*
+002400 LINKAGE SECTION.
+002410 01 WS-PARM-PASSED.
+002420     05 WS-PARM-LEN  PIC S9(04) COMP.
+002430     05 WS-PARM-ENV  PIC X(04).
+002440     05 WS-PARM-LANG PIC X(02).
+002450     05 WS-PARM-USER PIC X(08).
+002460*
+002470 PROCEDURE DIVISION USING WS-PARM-PASSED.
+002480*
+002490***************************************************************
+002500* 0000-MAINLINE.
+002510***************************************************************
+002520 0000-MAINLINE.
+002530     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002540     PERFORM 2500-HEALTH-CHECK THRU 2500-EXIT.
+002550     PERFORM 2000-GET-MESSAGE-TEXT THRU 2000-EXIT.
+002560     PERFORM 4100-LOOKUP-ENVIRONMENT THRU 4100-EXIT.
+002570     PERFORM 4000-BUILD-BANNER THRU 4000-EXIT.
+002580     DISPLAY WS-FULL-BANNER.
+002590     PERFORM 5200-WRITE-AUDIT-TRAIL THRU 5200-EXIT.
+002600     PERFORM 5300-WRITE-REPORT THRU 5300-EXIT.
+002610     PERFORM 5100-WRITE-JOBCTL THRU 5100-EXIT.
+002620     PERFORM 6000-SIGNAL-SCHEDULER THRU 6000-EXIT.
+002630     STOP RUN.
+002640*
+002650***************************************************************
+002660* 1000-INITIALIZE.
+002670*    OBTAINS THE CURRENT SYSTEM DATE AND TIME FOR THE BANNER.
+002680***************************************************************
+002690 1000-INITIALIZE.
+002700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002710     ACCEPT WS-RUN-TIME FROM TIME.
+002720     PERFORM 1050-GET-PARM THRU 1050-EXIT.
+002730     PERFORM 1100-FORMAT-TIMESTAMP THRU 1100-EXIT.
+002740 1000-EXIT.
+002750     EXIT.
+002760*
+002770***************************************************************
+002780* 1050-GET-PARM.
+002790*    PICKS UP THE ENVIRONMENT CODE, LANGUAGE, AND SUBMITTING
+002800*    OPERATOR'S USER ID PASSED IN THE EXEC PARM.  THE OPERATOR
+002810*    ID IS CARRIED IN THE PARM RATHER THAN READ FROM THE OS
+002820*    SINCE A JES-SUBMITTED BATCH STEP HAS NO PROCESS ENVIRONMENT
+002830*    VARIABLES.  ANY FIELD NOT SUPPLIED KEEPS ITS DEFAULT.
+002840***************************************************************
+002850 1050-GET-PARM.
+002860     IF WS-PARM-LEN >= 4
+002870         MOVE WS-PARM-ENV TO WS-ENVIRONMENT-CODE
+002880     END-IF.
+002890     IF WS-PARM-LEN >= 6
+002900         MOVE WS-PARM-LANG TO WS-LANG-CODE
+002910     END-IF.
+002920     IF WS-PARM-LEN >= 14
+002930         MOVE WS-PARM-USER TO WS-OPERATOR-ID
+002940     END-IF.
+002950 1050-EXIT.
+002960     EXIT.
+002970*
+002980***************************************************************
+002990* 1100-FORMAT-TIMESTAMP.
+003000*    EDITS THE RUN DATE/TIME INTO DISPLAY FORMATS USED BY THE
+003010*    BANNER, JOBCTL, AND AUDIT-TRAIL RECORDS.
+003020***************************************************************
+003030 1100-FORMAT-TIMESTAMP.
+003040     MOVE WS-RUN-YYYY TO WS-STAMP-YYYY  WS-TS-YYYY.
+003050     MOVE WS-RUN-MM   TO WS-STAMP-MM    WS-TS-MM.
+003060     MOVE WS-RUN-DD   TO WS-STAMP-DD    WS-TS-DD.
+003070     MOVE WS-RUN-HH   TO WS-STAMP-HH    WS-TS-HH.
+003080     MOVE WS-RUN-MN   TO WS-STAMP-MN    WS-TS-MN.
+003090     MOVE WS-RUN-SS   TO WS-STAMP-SS    WS-TS-SS.
+003100     MOVE WS-RUN-DATE TO WS-BATCH-CYCLE-ID.
+003110 1100-EXIT.
+003120     EXIT.
+003130*
+003140***************************************************************
+003150* 2000-GET-MESSAGE-TEXT.
+003160*    READS THE SHOP-MAINTAINED GREETING FROM MSGFILE SO THE
+003170*    BANNER TEXT CAN BE CHANGED WITHOUT A RECOMPILE.  IF THE
+003180*    FILE IS EMPTY THE ORIGINAL DEFAULT GREETING IS KEPT.
+003190***************************************************************
+003200 2000-GET-MESSAGE-TEXT.
+003210     OPEN INPUT MSGFILE.
+003220     IF NOT WS-MSGFILE-STATUS-OK
+003230         DISPLAY 'HELLOCBL - MSGFILE NOT AVAILABLE - STATUS '
+003240             WS-MSGFILE-STATUS ' - USING LANGTAB FALLBACK'
+003250         MOVE 16 TO RETURN-CODE
+003260         PERFORM 2100-LOOKUP-LANGUAGE THRU 2100-EXIT
+003270         GO TO 2000-EXIT
+003280     END-IF.
+003290     READ MSGFILE
+003300         AT END SET WS-MSGFILE-EOF TO TRUE
+003310     END-READ.
+003320     IF NOT WS-MSGFILE-EOF AND NOT WS-MSGFILE-STATUS-OK
+003330         DISPLAY 'HELLOCBL - MSGFILE READ FAILED - STATUS '
+003340             WS-MSGFILE-STATUS ' - USING LANGTAB FALLBACK'
+003350         MOVE 16 TO RETURN-CODE
+003360         PERFORM 2100-LOOKUP-LANGUAGE THRU 2100-EXIT
+003370         CLOSE MSGFILE
+003380         GO TO 2000-EXIT
+003390     END-IF.
+003400     IF NOT WS-MSGFILE-EOF
+003410         MOVE MSG-RECORD TO WS-MESSAGE
+003420     ELSE
+003430         PERFORM 2100-LOOKUP-LANGUAGE THRU 2100-EXIT
+003440     END-IF.
+003450     CLOSE MSGFILE.
+003460 2000-EXIT.
+003470     EXIT.
+003480*
+003490***************************************************************
+003500* 2100-LOOKUP-LANGUAGE.
+003510*    WHEN MSGFILE IS EMPTY, LOOKS UP THE OPERATOR'S LANGUAGE
+003520*    IN LANGTAB AND USES THAT GREETING.  IF THE LANGUAGE CODE
+003530*    IS NOT FOUND THE ORIGINAL DEFAULT GREETING IS KEPT.
+003540***************************************************************
+003550 2100-LOOKUP-LANGUAGE.
+003560     MOVE 'N' TO WS-LANG-FOUND-SW.
+003570     PERFORM 2150-SEARCH-LANG-TABLE THRU 2150-EXIT
+003580         VARYING WS-LANG-IDX FROM 1 BY 1
+003590         UNTIL WS-LANG-IDX > 2 OR WS-LANG-FOUND.
+003600 2100-EXIT.
+003610     EXIT.
+003620*
+003630***************************************************************
+003640* 2150-SEARCH-LANG-TABLE.
+003650*    COMPARES ONE LANGTAB ENTRY AGAINST THE OPERATOR'S LANG.
+003660***************************************************************
+003670 2150-SEARCH-LANG-TABLE.
+003680     IF LANG-CODE (WS-LANG-IDX) = WS-LANG-CODE
+003690         MOVE LANG-GREETING (WS-LANG-IDX) TO WS-MESSAGE
+003700         SET WS-LANG-FOUND TO TRUE
+003710     END-IF.
+003720 2150-EXIT.
+003730     EXIT.
+003740*
+003750***************************************************************
+003760* 4100-LOOKUP-ENVIRONMENT.
+003770*    LOOKS UP THE RUNNING ENVIRONMENT CODE IN ENVTAB TO GET
+003780*    THE BANNER LABEL.  DEFAULTS TO THE CODE ITSELF IF THE
+003790*    ENVIRONMENT IS NOT FOUND IN THE TABLE.
+003800***************************************************************
+003810 4100-LOOKUP-ENVIRONMENT.
+003820     MOVE 'N' TO WS-ENV-FOUND-SW.
+003830     PERFORM 4150-SEARCH-ENV-TABLE THRU 4150-EXIT
+003840         VARYING WS-ENV-IDX FROM 1 BY 1
+003850         UNTIL WS-ENV-IDX > 3 OR WS-ENV-FOUND.
+003860     IF NOT WS-ENV-FOUND
+003870         MOVE SPACES           TO WS-ENV-BANNER-LABEL
+003880         STRING '*** ' DELIMITED BY SIZE
+003890                WS-ENVIRONMENT-CODE DELIMITED BY SIZE
+003900                ' BATCH CYCLE - HelloCOBOL ***' DELIMITED BY SIZE
+003910                INTO WS-ENV-BANNER-LABEL
+003920     END-IF.
+003930 4100-EXIT.
+003940     EXIT.
+003950*
+003960***************************************************************
+003970* 4150-SEARCH-ENV-TABLE.
+003980*    COMPARES ONE ENVTAB ENTRY AGAINST THE RUNNING ENVIRONMENT.
+003990***************************************************************
+004000 4150-SEARCH-ENV-TABLE.
+004010     IF ENV-CODE (WS-ENV-IDX) = WS-ENVIRONMENT-CODE
+004020         MOVE ENV-LABEL (WS-ENV-IDX) TO WS-ENV-BANNER-LABEL
+004030         SET WS-ENV-FOUND TO TRUE
+004040     END-IF.
+004050 4150-EXIT.
+004060     EXIT.
+004070*
+004080***************************************************************
+004090* 4060-TRIM-BANNER-FIELDS.
+004100*    FINDS THE LAST NON-BLANK POSITION OF THE ENVIRONMENT LABEL
+004110*    AND THE GREETING SO 4000-BUILD-BANNER CAN STRING JUST THE
+004120*    MEANINGFUL TEXT, NOT THE TRAILING PIC X PADDING (WHICH
+004130*    WOULD OTHERWISE LEAVE RAGGED GAPS IN THE MIDDLE OF THE
+004140*    BANNER SINCE BOTH FIELDS CAN CONTAIN EMBEDDED BLANKS).
+004150***************************************************************
+004160 4060-TRIM-BANNER-FIELDS.
+004170     PERFORM 4065-SCAN-BACK THRU 4065-EXIT
+004180         VARYING WS-SCAN-IDX FROM 40 BY -1
+004190         UNTIL WS-SCAN-IDX = 0
+004200             OR WS-ENV-BANNER-LABEL (WS-SCAN-IDX:1) NOT = SPACE.
+004210     MOVE WS-SCAN-IDX TO WS-ENV-LABEL-LEN.
+004220     IF WS-ENV-LABEL-LEN = 0
+004230         MOVE 1 TO WS-ENV-LABEL-LEN
+004240     END-IF.
+004250     PERFORM 4065-SCAN-BACK THRU 4065-EXIT
+004260         VARYING WS-SCAN-IDX FROM 60 BY -1
+004270         UNTIL WS-SCAN-IDX = 0
+004280             OR WS-MESSAGE (WS-SCAN-IDX:1) NOT = SPACE.
+004290     MOVE WS-SCAN-IDX TO WS-MSG-LEN.
+004300     IF WS-MSG-LEN = 0
+004310         MOVE 1 TO WS-MSG-LEN
+004320     END-IF.
+004330 4060-EXIT.
+004340     EXIT.
+004350*
+004360***************************************************************
+004370* 4065-SCAN-BACK.
+004380*    NO WORK OF ITS OWN - THE VARYING/UNTIL CLAUSE ON THE
+004390*    PERFORM DOES THE ACTUAL CHARACTER COMPARE.
+004400***************************************************************
+004410 4065-SCAN-BACK.
+004420     CONTINUE.
+004430 4065-EXIT.
+004440     EXIT.
+004450*
+004460***************************************************************
+004470* 4000-BUILD-BANNER.
+004480*    CONCATENATES THE ENVIRONMENT LABEL, GREETING, CYCLE ID
+004490*    AND RUN DATE/TIME STAMP INTO THE FULL STARTUP BANNER.
+004500***************************************************************
+004510 4000-BUILD-BANNER.
+004520     MOVE SPACES TO WS-FULL-BANNER.
+004530     PERFORM 4060-TRIM-BANNER-FIELDS THRU 4060-EXIT.
+004540     STRING WS-ENV-BANNER-LABEL (1:WS-ENV-LABEL-LEN)
+004550            DELIMITED BY SIZE
+004560            ' - ' DELIMITED BY SIZE
+004570            WS-MESSAGE (1:WS-MSG-LEN) DELIMITED BY SIZE
+004580            ' CYCLE-' DELIMITED BY SIZE
+004590            WS-BATCH-CYCLE-ID DELIMITED BY SIZE
+004600            WS-RUN-STAMP-DISPLAY DELIMITED BY SIZE
+004610            INTO WS-FULL-BANNER.
+004620 4000-EXIT.
+004630     EXIT.
+004640*
+004650***************************************************************
+004660* 5100-WRITE-JOBCTL.
+004670*    WRITES A CONTROL RECORD TO JOBCTL SO LATER STEPS IN THE
+004680*    CYCLE CAN CONFIRM THIS STEP COMPLETED BEFORE THEY PROCEED.
+004690*    RUN AFTER THE AUDIT-TRAIL AND REPORT WRITES SO JC-RETURN-CODE
+004700*    REFLECTS THE STEP'S TRUE FINAL RETURN-CODE, BUT BEFORE THE
+004710*    SCHEDULER TRIGGER SO CONTROL-M CAN NEVER FIRE THE NEXT JOB
+004720*    AHEAD OF THE JOBCTL RECORD IT DEPENDS ON.
+004730***************************************************************
+004740 5100-WRITE-JOBCTL.
+004750     OPEN OUTPUT JOBCTL.
+004760     IF NOT WS-JOBCTL-STATUS-OK
+004770         DISPLAY 'HELLOCBL - JOBCTL OPEN FAILED - STATUS '
+004780             WS-JOBCTL-STATUS
+004790         MOVE 16 TO RETURN-CODE
+004800         GO TO 5100-EXIT
+004810     END-IF.
+004820     MOVE SPACES             TO JOBCTL-RECORD.
+004830     MOVE WS-JOB-NAME        TO JC-JOB-NAME.
+004840     MOVE WS-TIMESTAMP-PLAIN TO JC-START-TIMESTAMP.
+004850     MOVE RETURN-CODE        TO JC-RETURN-CODE.
+004860     WRITE JOBCTL-RECORD.
+004870     IF NOT WS-JOBCTL-STATUS-OK
+004880         DISPLAY 'HELLOCBL - JOBCTL WRITE FAILED - STATUS '
+004890             WS-JOBCTL-STATUS
+004900         MOVE 16 TO RETURN-CODE
+004910     END-IF.
+004920     CLOSE JOBCTL.
+004930 5100-EXIT.
+004940     EXIT.
+004950*
+004960***************************************************************
+004970* 5200-WRITE-AUDIT-TRAIL.
+004980*    APPENDS A PERMANENT RECORD OF THIS INVOCATION TO THE
+004990*    AUDIT-TRAIL FILE FOR COMPLIANCE REPORTING.  ON THE VERY
+005000*    FIRST RUN ON A GIVEN SYSTEM THE FILE WILL NOT EXIST YET,
+005010*    SO A STATUS 35 ON OPEN EXTEND FALLS BACK TO OPEN OUTPUT
+005020*    TO CREATE IT RATHER THAN FAILING THE STEP.
+005030***************************************************************
+005040 5200-WRITE-AUDIT-TRAIL.
+005050     OPEN EXTEND AUDIT-TRAIL.
+005060     IF WS-AUDITTRL-NOT-FOUND
+005070         OPEN OUTPUT AUDIT-TRAIL
+005080     END-IF.
+005090     IF NOT WS-AUDITTRL-STATUS-OK
+005100         DISPLAY 'HELLOCBL - AUDITTRL OPEN FAILED - STATUS '
+005110             WS-AUDITTRL-STATUS
+005120         MOVE 16 TO RETURN-CODE
+005130         GO TO 5200-EXIT
+005140     END-IF.
+005150     MOVE SPACES             TO AUDIT-RECORD.
+005160     MOVE WS-JOB-NAME        TO AT-JOB-NAME.
+005170     MOVE WS-OPERATOR-ID     TO AT-USER-ID.
+005180     MOVE WS-TIMESTAMP-PLAIN TO AT-TIMESTAMP.
+005190     MOVE WS-ENVIRONMENT-CODE TO AT-ENVIRONMENT.
+005200     WRITE AUDIT-RECORD.
+005210     IF NOT WS-AUDITTRL-STATUS-OK
+005220         DISPLAY 'HELLOCBL - AUDITTRL WRITE FAILED - STATUS '
+005230             WS-AUDITTRL-STATUS
+005240         MOVE 16 TO RETURN-CODE
+005250     END-IF.
+005260     CLOSE AUDIT-TRAIL.
+005270 5200-EXIT.
+005280     EXIT.
+005290*
+005300***************************************************************
+005310* 5300-WRITE-REPORT.
+005320*    PRODUCES A PRINT-READY OPERATOR BANNER REPORT WITH PAGE
+005330*    HEADERS SO THE SHIFT LOG CAN BE ROUTED STRAIGHT FROM
+005340*    SYSOUT INSTEAD OF BEING HAND-TRANSCRIBED.
+005350***************************************************************
+005360 5300-WRITE-REPORT.
+005370     OPEN OUTPUT REPORT-FILE.
+005380     IF NOT WS-RPTFILE-STATUS-OK
+005390         DISPLAY 'HELLOCBL - RPTFILE OPEN FAILED - STATUS '
+005400             WS-RPTFILE-STATUS
+005410         MOVE 16 TO RETURN-CODE
+005420         GO TO 5300-EXIT
+005430     END-IF.
+005440     MOVE SPACES TO WS-RPT-LINE.
+005450     STRING 'HELLOCOBOL - DAILY BATCH CYCLE STARTUP REPORT'
+005460            DELIMITED BY SIZE INTO WS-RPT-LINE.
+005470     MOVE '1' TO RPT-CARRIAGE-CONTROL.
+005480     MOVE WS-RPT-LINE TO RPT-LINE-TEXT.
+005490     WRITE RPT-RECORD.
+005500*
+005510     MOVE SPACES TO WS-RPT-LINE.
+005520     MOVE ' ' TO RPT-CARRIAGE-CONTROL.
+005530     MOVE WS-RPT-LINE TO RPT-LINE-TEXT.
+005540     WRITE RPT-RECORD.
+005550*
+005560     MOVE SPACES TO WS-RPT-LINE.
+005570     STRING 'RUN DATE : ' DELIMITED BY SIZE
+005580            WS-TIMESTAMP-PLAIN DELIMITED BY SIZE
+005590            INTO WS-RPT-LINE.
+005600     MOVE ' ' TO RPT-CARRIAGE-CONTROL.
+005610     MOVE WS-RPT-LINE TO RPT-LINE-TEXT.
+005620     WRITE RPT-RECORD.
+005630*
+005640     MOVE SPACES TO WS-RPT-LINE.
+005650     STRING 'JOB NAME : ' DELIMITED BY SIZE
+005660            WS-JOB-NAME DELIMITED BY SIZE
+005670            INTO WS-RPT-LINE.
+005680     MOVE ' ' TO RPT-CARRIAGE-CONTROL.
+005690     MOVE WS-RPT-LINE TO RPT-LINE-TEXT.
+005700     WRITE RPT-RECORD.
+005710*
+005720     MOVE SPACES TO WS-RPT-LINE.
+005730     STRING 'GREETING : ' DELIMITED BY SIZE
+005740            WS-FULL-BANNER DELIMITED BY SIZE
+005750            INTO WS-RPT-LINE.
+005760     MOVE ' ' TO RPT-CARRIAGE-CONTROL.
+005770     MOVE WS-RPT-LINE TO RPT-LINE-TEXT.
+005780     WRITE RPT-RECORD.
+005790     IF NOT WS-RPTFILE-STATUS-OK
+005800         DISPLAY 'HELLOCBL - RPTFILE WRITE FAILED - STATUS '
+005810             WS-RPTFILE-STATUS
+005820         MOVE 16 TO RETURN-CODE
+005830     END-IF.
+005840*
+005850     CLOSE REPORT-FILE.
+005860 5300-EXIT.
+005870     EXIT.
+005880*
+005890***************************************************************
+005900* 6000-SIGNAL-SCHEDULER.
+005910*    DROPS A TRIGGER FILE ON SUCCESSFUL STARTUP SO CONTROL-M
+005920*    CAN AUTO-FIRE THE NEXT DEPENDENT JOB INSTEAD OF WAITING
+005930*    ON ITS NEXT POLLING CYCLE.  SKIPPED IF THIS RUN ALREADY
+005940*    FLAGGED AN ERROR, INCLUDING A FAILURE TO WRITE JOBCTL,
+005950*    SINCE THE TRIGGER MUST BE THE LAST THING THIS STEP DOES.
+005960***************************************************************
+005970 6000-SIGNAL-SCHEDULER.
+005980     IF RETURN-CODE NOT = ZERO
+005990         GO TO 6000-EXIT
+006000     END-IF.
+006010     OPEN OUTPUT TRIGGER-FILE.
+006020     IF NOT WS-TRIGGER-STATUS-OK
+006030         DISPLAY 'HELLOCBL - TRIGGER OPEN FAILED - STATUS '
+006040             WS-TRIGGER-STATUS
+006050         MOVE 16 TO RETURN-CODE
+006060         GO TO 6000-EXIT
+006070     END-IF.
+006080     MOVE SPACES TO TRIGGER-RECORD.
+006090     STRING WS-JOB-NAME     DELIMITED BY SIZE
+006100            ' COMPLETE '    DELIMITED BY SIZE
+006110            WS-TIMESTAMP-PLAIN DELIMITED BY SIZE
+006120            INTO TRIGGER-RECORD.
+006130     WRITE TRIGGER-RECORD.
+006140     IF NOT WS-TRIGGER-STATUS-OK
+006150         DISPLAY 'HELLOCBL - TRIGGER WRITE FAILED - STATUS '
+006160             WS-TRIGGER-STATUS
+006170         MOVE 16 TO RETURN-CODE
+006180     END-IF.
+006190     CLOSE TRIGGER-FILE.
+006200 6000-EXIT.
+006210     EXIT.
+006220*
+006230***************************************************************
+006240* 2500-HEALTH-CHECK.
+006250*    PRE-FLIGHT CHECK OF THE FILES THE CYCLE DEPENDS ON - THE
+006260*    INPUT MSGFILE AND THE OUTPUT JOBCTL/AUDIT-TRAIL/RPTFILE
+006270*    DATASETS ARE EACH ACTUALLY OPENED TO PROVE THEY ARE
+006280*    AVAILABLE/WRITABLE.  TRIGGER-FILE IS LOGGED AS A DELIBERATE
+006290*    SKIP RATHER THAN OPENED (SEE 2550-CHECK-TRIGGER-FILE).
+006300*    LOGS A PASS/FAIL RECORD FOR EACH TO HEALTHCHECK SO A BAD
+006310*    OVERNIGHT TRANSFER OR MISSING DATASET IS CAUGHT HERE
+006320*    RATHER THAN SEVERAL STEPS INTO THE CYCLE.
+006330***************************************************************
+006340 2500-HEALTH-CHECK.
+006350     OPEN OUTPUT HEALTHCHECK.
+006360     IF NOT WS-HLTHCHK-STATUS-OK
+006370         DISPLAY 'HELLOCBL - HLTHCHK OPEN FAILED - STATUS '
+006380             WS-HLTHCHK-STATUS
+006390         MOVE 16 TO RETURN-CODE
+006400         GO TO 2500-EXIT
+006410     END-IF.
+006420     PERFORM 2510-CHECK-MSGFILE      THRU 2510-EXIT.
+006430     PERFORM 2520-CHECK-JOBCTL       THRU 2520-EXIT.
+006440     PERFORM 2530-CHECK-AUDIT-TRAIL  THRU 2530-EXIT.
+006450     PERFORM 2540-CHECK-REPORT-FILE  THRU 2540-EXIT.
+006460     PERFORM 2550-CHECK-TRIGGER-FILE THRU 2550-EXIT.
+006470     CLOSE HEALTHCHECK.
+006480     IF NOT WS-HLTH-ALL-PASS
+006490         MOVE 16 TO RETURN-CODE
+006500     END-IF.
+006510 2500-EXIT.
+006520     EXIT.
+006530*
+006540***************************************************************
+006550* 2510-CHECK-MSGFILE.
+006560***************************************************************
+006570 2510-CHECK-MSGFILE.
+006580     OPEN INPUT MSGFILE.
+006590     MOVE SPACES TO HLTH-RECORD.
+006600     MOVE 'MSGFILE ' TO HLTH-FILE-NAME.
+006610     MOVE WS-MSGFILE-STATUS TO HLTH-STATUS.
+006620     IF WS-MSGFILE-STATUS-OK
+006630         MOVE 'PASS' TO HLTH-RESULT
+006640         CLOSE MSGFILE
+006650     ELSE
+006660         MOVE 'FAIL' TO HLTH-RESULT
+006670         MOVE 'N' TO WS-HLTH-ALL-PASS-SW
+006680     END-IF.
+006690     WRITE HLTH-RECORD.
+006700     IF NOT WS-HLTHCHK-STATUS-OK
+006710         DISPLAY 'HELLOCBL - HLTHCHK WRITE FAILED - STATUS '
+006720             WS-HLTHCHK-STATUS
+006730         MOVE 16 TO RETURN-CODE
+006740         MOVE 'N' TO WS-HLTH-ALL-PASS-SW
+006750     END-IF.
+006760 2510-EXIT.
+006770     EXIT.
+006780*
+006790***************************************************************
+006800* 2520-CHECK-JOBCTL.
+006810*    JOBCTL IS REWRITTEN FROM SCRATCH BY 5100-WRITE-JOBCTL
+006820*    EVERY RUN, SO PROVING THE DATASET IS WRITABLE HERE DOES
+006830*    NOT RISK LOSING ANYTHING - OPEN EXTEND (FALLING BACK TO
+006840*    OPEN OUTPUT THE FIRST TIME THE FILE DOES NOT YET EXIST)
+006850*    LEAVES ANY EXISTING CONTENT UNTOUCHED SINCE NOTHING IS
+006860*    WRITTEN BEFORE THE IMMEDIATE CLOSE.
+006870***************************************************************
+006880 2520-CHECK-JOBCTL.
+006890     OPEN EXTEND JOBCTL.
+006900     IF WS-JOBCTL-NOT-FOUND
+006910         OPEN OUTPUT JOBCTL
+006920     END-IF.
+006930     MOVE SPACES TO HLTH-RECORD.
+006940     MOVE 'JOBCTL  ' TO HLTH-FILE-NAME.
+006950     MOVE WS-JOBCTL-STATUS TO HLTH-STATUS.
+006960     IF WS-JOBCTL-STATUS-OK
+006970         MOVE 'PASS' TO HLTH-RESULT
+006980         CLOSE JOBCTL
+006990     ELSE
+007000         MOVE 'FAIL' TO HLTH-RESULT
+007010         MOVE 'N' TO WS-HLTH-ALL-PASS-SW
+007020     END-IF.
+007030     WRITE HLTH-RECORD.
+007040     IF NOT WS-HLTHCHK-STATUS-OK
+007050         DISPLAY 'HELLOCBL - HLTHCHK WRITE FAILED - STATUS '
+007060             WS-HLTHCHK-STATUS
+007070         MOVE 16 TO RETURN-CODE
+007080         MOVE 'N' TO WS-HLTH-ALL-PASS-SW
+007090     END-IF.
+007100 2520-EXIT.
+007110     EXIT.
+007120*
+007130***************************************************************
+007140* 2530-CHECK-AUDIT-TRAIL.
+007150*    A STATUS 35 HERE MEANS THE FILE DOES NOT EXIST YET - NOT
+007160*    NECESSARILY THAT THE DIRECTORY IS UNWRITABLE - SO THE SAME
+007170*    OPEN-OUTPUT FALLBACK USED IN 5200-WRITE-AUDIT-TRAIL IS
+007180*    APPLIED HERE BEFORE THE CHECK IS SCORED PASS OR FAIL.
+007190***************************************************************
+007200 2530-CHECK-AUDIT-TRAIL.
+007210     OPEN EXTEND AUDIT-TRAIL.
+007220     IF WS-AUDITTRL-NOT-FOUND
+007230         OPEN OUTPUT AUDIT-TRAIL
+007240     END-IF.
+007250     MOVE SPACES TO HLTH-RECORD.
+007260     MOVE 'AUDITTRL' TO HLTH-FILE-NAME.
+007270     MOVE WS-AUDITTRL-STATUS TO HLTH-STATUS.
+007280     IF WS-AUDITTRL-STATUS-OK
+007290         MOVE 'PASS' TO HLTH-RESULT
+007300         CLOSE AUDIT-TRAIL
+007310     ELSE
+007320         MOVE 'FAIL' TO HLTH-RESULT
+007330         MOVE 'N' TO WS-HLTH-ALL-PASS-SW
+007340     END-IF.
+007350     WRITE HLTH-RECORD.
+007360     IF NOT WS-HLTHCHK-STATUS-OK
+007370         DISPLAY 'HELLOCBL - HLTHCHK WRITE FAILED - STATUS '
+007380             WS-HLTHCHK-STATUS
+007390         MOVE 16 TO RETURN-CODE
+007400         MOVE 'N' TO WS-HLTH-ALL-PASS-SW
+007410     END-IF.
+007420 2530-EXIT.
+007430     EXIT.
+007440*
+007450***************************************************************
+007460* 2540-CHECK-REPORT-FILE.
+007470*    RPTFILE IS REWRITTEN FROM SCRATCH BY 5300-WRITE-REPORT
+007480*    EVERY RUN, SO THE SAME NON-DESTRUCTIVE OPEN EXTEND / OPEN
+007490*    OUTPUT-ON-FIRST-USE PROBE USED FOR JOBCTL IN 2520-CHECK-
+007500*    JOBCTL APPLIES HERE TOO.
+007510 2540-CHECK-REPORT-FILE.
+007520     OPEN EXTEND REPORT-FILE.
+007530     IF WS-RPTFILE-NOT-FOUND
+007540         OPEN OUTPUT REPORT-FILE
+007550     END-IF.
+007560     MOVE SPACES TO HLTH-RECORD.
+007570     MOVE 'RPTFILE ' TO HLTH-FILE-NAME.
+007580     MOVE WS-RPTFILE-STATUS TO HLTH-STATUS.
+007590     IF WS-RPTFILE-STATUS-OK
+007600         MOVE 'PASS' TO HLTH-RESULT
+007610         CLOSE REPORT-FILE
+007620     ELSE
+007630         MOVE 'FAIL' TO HLTH-RESULT
+007640         MOVE 'N' TO WS-HLTH-ALL-PASS-SW
+007650     END-IF.
+007660     WRITE HLTH-RECORD.
+007670     IF NOT WS-HLTHCHK-STATUS-OK
+007680         DISPLAY 'HELLOCBL - HLTHCHK WRITE FAILED - STATUS '
+007690             WS-HLTHCHK-STATUS
+007700         MOVE 16 TO RETURN-CODE
+007710         MOVE 'N' TO WS-HLTH-ALL-PASS-SW
+007720     END-IF.
+007730 2540-EXIT.
+007740     EXIT.
+007750*
+007760***************************************************************
+007770* 2550-CHECK-TRIGGER-FILE.
+007780*    UNLIKE JOBCTL/RPTFILE, TRIGGER-FILE IS DELIBERATELY NOT
+007790*    OPENED HERE AT ALL, NOT EVEN NON-DESTRUCTIVELY - ITS MERE
+007800*    EXISTENCE IS THE SIGNAL 6000-SIGNAL-SCHEDULER USES TO TELL
+007810*    CONTROL-M TO FIRE THE NEXT JOB, SO CREATING IT DURING A
+007820*    HEALTH CHECK (EVEN BRIEFLY, EVEN EMPTY) COULD FOOL A
+007830*    SCHEDULER POLLING FOR IT INTO FIRING BEFORE THIS RUN HAS
+007840*    ACTUALLY SUCCEEDED.  THIS ROW STAYS A LOGGED SKIP; THE
+007850*    REAL WRITE LATER IN THE CYCLE IS WHAT GETS STATUS-CHECKED.
+007860***************************************************************
+007870 2550-CHECK-TRIGGER-FILE.
+007880     MOVE SPACES TO HLTH-RECORD.
+007890     MOVE 'TRIGGER ' TO HLTH-FILE-NAME.
+007900     MOVE '00' TO HLTH-STATUS.
+007910     MOVE 'SKIP' TO HLTH-RESULT.
+007920     WRITE HLTH-RECORD.
+007930     IF NOT WS-HLTHCHK-STATUS-OK
+007940         DISPLAY 'HELLOCBL - HLTHCHK WRITE FAILED - STATUS '
+007950             WS-HLTHCHK-STATUS
+007960         MOVE 16 TO RETURN-CODE
+007970         MOVE 'N' TO WS-HLTH-ALL-PASS-SW
+007980     END-IF.
+007990 2550-EXIT.
+008000     EXIT.
