@@ -0,0 +1,22 @@
+000010************************************************************
+000020*  ENVTAB.CPY
+000030*
+000040*  ENVIRONMENT LOOKUP TABLE - MAPS THE RUNNING ENVIRONMENT
+000050*  CODE (DEV/TEST/PROD) TO THE BANNER LABEL DISPLAYED AT
+000060*  THE TOP OF THE JOB LOG SO OPERATORS CANNOT MISTAKE ONE
+000070*  ENVIRONMENT'S CONSOLE FOR ANOTHER'S.
+000080*
+000090*  DATE       INIT  DESCRIPTION
+000100*  08/09/2026 FCM   ORIGINAL VERSION.
+000110************************************************************
+000120 01  ENV-TABLE-DATA.
+000130     05 FILLER PIC X(44) VALUE
+000140         'DEV *** DEV BATCH CYCLE - HelloCOBOL ***    '.
+000150     05 FILLER PIC X(44) VALUE
+000160         'TEST*** TEST BATCH CYCLE - HelloCOBOL ***   '.
+000170     05 FILLER PIC X(44) VALUE
+000180         'PROD*** PROD BATCH CYCLE - HelloCOBOL ***   '.
+000190 01  ENV-TABLE REDEFINES ENV-TABLE-DATA.
+000200     05 ENV-ENTRY OCCURS 3 TIMES.
+000210         10 ENV-CODE  PIC X(04).
+000220         10 ENV-LABEL PIC X(40).
