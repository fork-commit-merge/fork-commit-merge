@@ -0,0 +1,19 @@
+000010************************************************************
+000020*  LANGTAB.CPY
+000030*
+000040*  GREETING LANGUAGE TABLE - MAPS THE LANG CODE PASSED IN
+000050*  PARM TO THE BANNER GREETING TEXT SO THE SAME PROGRAM
+000060*  SERVES EVERY REGIONAL OPERATIONS DESK WITHOUT A SEPARATE
+000070*  COPY PER LANGUAGE.  ONLY USED WHEN MSGFILE IS EMPTY - A
+000080*  SHOP-MAINTAINED MSGFILE LINE ALWAYS TAKES PRECEDENCE.
+000090*
+000100*  DATE       INIT  DESCRIPTION
+000110*  08/09/2026 FCM   ORIGINAL VERSION - EN AND ES.
+000120************************************************************
+000130 01  LANG-TABLE-DATA.
+000140     05 FILLER PIC X(22) VALUE 'ENHello, COBOL!       '.
+000150     05 FILLER PIC X(22) VALUE 'ESHola, COBOL!        '.
+000160 01  LANG-TABLE REDEFINES LANG-TABLE-DATA.
+000170     05 LANG-ENTRY OCCURS 2 TIMES.
+000180         10 LANG-CODE     PIC X(02).
+000190         10 LANG-GREETING PIC X(20).
